@@ -1,20 +1,196 @@
-000100  IDENTIFICATION DIVISION.                         
-000200    PROGRAM-ID. SENDMAP.                           
-000300  DATA DIVISION.                                   
-000400    WORKING-STORAGE SECTION.                       
-000500    77 WS-NUM1  PIC 9(3).                          
+000100  IDENTIFICATION DIVISION.
+000200    PROGRAM-ID. SENDMAP.
+000300  DATA DIVISION.
+000400    WORKING-STORAGE SECTION.
+000500    77 WS-NUM1  PIC 9(3).
 000600    77 WS-NUM2  PIC 9(3).
-000700    77 WS-RESU  PIC 9(4).
+000700    77 WS-RESU  PIC S9(6).
+000705    77 WS-RESU-EDIT PIC -(6)9.
+000710    77 WS-OPER  PIC X       VALUE '+'.
 000800    77 WS-LEN   PIC S9(4) COMP.
+000810    77 WS-GOODBYE-MSG PIC X(28)
+000820       VALUE 'ADDMAP SESSION ENDED - PF3'.
+000830    77 WS-TODAY-DATE PIC X(8).
+000840    77 WS-NOW-TIME   PIC X(6).
+000847    77 WS-EXIT-REQUESTED-SW PIC X VALUE 'N'.
+000848      88 WS-EXIT-REQUESTED     VALUE 'Y'.
+000849    77 WS-CALC-DONE-SW PIC X   VALUE 'N'.
+000851      88 WS-CALC-DONE          VALUE 'Y'.
+000852    77 WS-ABSTIME     PIC S9(15) COMP-3.
+000853    77 WS-RESP        PIC S9(8) COMP.
+000854    77 WS-TASKN-TEMP  PIC 9(7).
+000855    01 WS-COMMAREA.
+000856      COPY SNDCOMM.
+000850    01 WS-HIST-RECORD.
+000860      COPY HISTREC.
 000900    COPY DFHAID.
 001000    COPY DFHBMSCA.
 001100    COPY SCREEN1.
-001200  PROCEDURE DIVISION.                              
-001300      MOVE LOW-VALUES TO ADDMAPI.
-001400      MOVE LOW-VALUES TO ADDMAPO.
-001500      EXEC CICS SEND MAP('ADDMAP')
-001600                     MAPSET('SCREEN1')
-001610                     ERASE
-001700      END-EXEC.                                     
-002600      EXEC CICS RETURN                              
-002700      END-EXEC.                                     
+001150  LINKAGE SECTION.
+001160    01 DFHCOMMAREA.
+001170      COPY SNDCOMM.
+001200  PROCEDURE DIVISION USING DFHCOMMAREA.
+001300  MAIN-PARA.
+001310      IF EIBCALEN = 0
+001320          MOVE SPACES TO WS-COMMAREA
+001330          SET CA-STAGE-MENU OF WS-COMMAREA TO TRUE
+001340          PERFORM SEND-MENU-MAP
+001350      ELSE
+001360          MOVE DFHCOMMAREA TO WS-COMMAREA
+001370          EVALUATE TRUE
+001380              WHEN CA-STAGE-MENU OF WS-COMMAREA
+001390                  PERFORM RECEIVE-MENU-CHOICE
+001395              WHEN CA-STAGE-CALC OF WS-COMMAREA
+001397                  PERFORM RECEIVE-AND-COMPUTE
+001398          END-EVALUATE
+001399      END-IF.
+001400      IF WS-EXIT-REQUESTED OR WS-CALC-DONE
+001410          EXEC CICS RETURN
+001420          END-EXEC
+001430      ELSE
+001440          EXEC CICS RETURN
+001450                    TRANSID('ADD1')
+001460                    COMMAREA(WS-COMMAREA)
+001470                    LENGTH(LENGTH OF WS-COMMAREA)
+001480          END-EXEC
+001490      END-IF.
+001500      GOBACK.
+001510  SEND-MENU-MAP.
+001520      MOVE LOW-VALUES TO MENUI.
+001530      MOVE LOW-VALUES TO MENUO.
+001540      EXEC CICS SEND MAP('MENU')
+001550                     MAPSET('SCREEN1')
+001560                     ERASE
+001570      END-EXEC.
+001580  RECEIVE-MENU-CHOICE.
+001590      MOVE LOW-VALUES TO MENUI.
+001600      EXEC CICS RECEIVE MAP('MENU')
+001610                        MAPSET('SCREEN1')
+001620                        INTO(MENUI)
+001630      END-EXEC.
+001640      EVALUATE EIBAID
+001650          WHEN DFHPF3
+001660              PERFORM END-SESSION
+001670              SET WS-EXIT-REQUESTED TO TRUE
+001680          WHEN DFHCLEAR
+001690              PERFORM SEND-MENU-MAP
+001700          WHEN OTHER
+001710              PERFORM EVALUATE-MENU-CHOICE
+001720      END-EVALUATE.
+001730  EVALUATE-MENU-CHOICE.
+001740      MOVE LOW-VALUES TO MENUO.
+001750      EVALUATE CHOICEI OF MENUI
+001760          WHEN '1'
+001770              MOVE '+' TO CA-OPER OF WS-COMMAREA
+001780              SET CA-STAGE-CALC OF WS-COMMAREA TO TRUE
+001790              PERFORM SEND-INITIAL-MAP
+001800          WHEN '2'
+001810              MOVE '-' TO CA-OPER OF WS-COMMAREA
+001820              SET CA-STAGE-CALC OF WS-COMMAREA TO TRUE
+001830              PERFORM SEND-INITIAL-MAP
+001840          WHEN '3'
+001850              MOVE '*' TO CA-OPER OF WS-COMMAREA
+001860              SET CA-STAGE-CALC OF WS-COMMAREA TO TRUE
+001870              PERFORM SEND-INITIAL-MAP
+001880          WHEN OTHER
+001890              MOVE 'ENTER 1, 2 OR 3 TO SELECT AN OPERATION'
+001900                   TO MMSGO OF MENUO
+001910              MOVE DFHRED TO MMSGC OF MENUI
+001920              EXEC CICS SEND MAP('MENU')
+001930                             MAPSET('SCREEN1')
+001940                             FROM(MENUO)
+001950                             DATAONLY
+001960              END-EXEC
+001970      END-EVALUATE.
+001980  SEND-INITIAL-MAP.
+001990      MOVE LOW-VALUES TO ADDMAPI.
+002000      MOVE LOW-VALUES TO ADDMAPO.
+002010      EXEC CICS SEND MAP('ADDMAP')
+002020                     MAPSET('SCREEN1')
+002030                     ERASE
+002040      END-EXEC.
+002050  RECEIVE-AND-COMPUTE.
+002060      MOVE LOW-VALUES TO ADDMAPI.
+002070      EXEC CICS RECEIVE MAP('ADDMAP')
+002080                        MAPSET('SCREEN1')
+002090                        INTO(ADDMAPI)
+002100      END-EXEC.
+002110      EVALUATE EIBAID
+002120          WHEN DFHPF3
+002130              PERFORM END-SESSION
+002140              SET WS-EXIT-REQUESTED TO TRUE
+002150          WHEN DFHCLEAR
+002160              PERFORM SEND-INITIAL-MAP
+002170          WHEN OTHER
+002180              PERFORM COMPUTE-AND-SEND-RESULT
+002190      END-EVALUATE.
+002200  COMPUTE-AND-SEND-RESULT.
+002210      MOVE LOW-VALUES TO ADDMAPO.
+002220      MOVE CA-OPER OF WS-COMMAREA TO WS-OPER.
+002230      IF NUM1I OF ADDMAPI NUMERIC AND NUM2I OF ADDMAPI NUMERIC
+002240          PERFORM COMPUTE-NUMBERS
+002250      ELSE
+002260          PERFORM MOVE-NUMERIC-ERROR
+002270      END-IF.
+002280      EXEC CICS SEND MAP('ADDMAP')
+002290                     MAPSET('SCREEN1')
+002300                     FROM(ADDMAPO)
+002310                     DATAONLY
+002320      END-EXEC.
+002330  COMPUTE-NUMBERS.
+002340      MOVE NUM1I OF ADDMAPI TO WS-NUM1.
+002350      MOVE NUM2I OF ADDMAPI TO WS-NUM2.
+002360      EVALUATE WS-OPER
+002370          WHEN '+'
+002380              ADD WS-NUM1 WS-NUM2 GIVING WS-RESU
+002390          WHEN '-'
+002400              SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESU
+002410          WHEN '*'
+002420              MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESU
+002430      END-EVALUATE.
+002440      MOVE WS-NUM1 TO NUM1O OF ADDMAPO.
+002450      MOVE WS-NUM2 TO NUM2O OF ADDMAPO.
+002460      MOVE WS-RESU TO WS-RESU-EDIT.
+002470      MOVE WS-RESU-EDIT TO RESUO OF ADDMAPO.
+002480      MOVE SPACES TO MSGO OF ADDMAPO.
+002490      MOVE DFHNEUTR TO MSGC OF ADDMAPI.
+002500      PERFORM WRITE-HISTORY-RECORD.
+002510      SET WS-CALC-DONE TO TRUE.
+002520  WRITE-HISTORY-RECORD.
+002530      EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+002540      EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+002550                YYYYMMDD(WS-TODAY-DATE)
+002560                TIME(WS-NOW-TIME)
+002570      END-EXEC.
+002580      MOVE EIBTRMID TO HIST-KEY-TERM OF WS-HIST-RECORD.
+002590      MOVE WS-TODAY-DATE TO HIST-KEY-DATE OF WS-HIST-RECORD.
+002600      MOVE WS-NOW-TIME TO HIST-KEY-TIME OF WS-HIST-RECORD.
+002610      MOVE EIBTASKN TO WS-TASKN-TEMP.
+002620      MOVE WS-TASKN-TEMP(4:4) TO HIST-KEY-SEQ OF WS-HIST-RECORD.
+002630      MOVE EIBOPID TO HIST-OPERID OF WS-HIST-RECORD.
+002640      MOVE WS-OPER TO HIST-OPER OF WS-HIST-RECORD.
+002650      MOVE WS-NUM1 TO HIST-NUM1 OF WS-HIST-RECORD.
+002660      MOVE WS-NUM2 TO HIST-NUM2 OF WS-HIST-RECORD.
+002670      MOVE WS-RESU TO HIST-RESU OF WS-HIST-RECORD.
+002680      EXEC CICS WRITE FILE('ADDHIST')
+002690                FROM(WS-HIST-RECORD)
+002700                RIDFLD(HIST-KEY OF WS-HIST-RECORD)
+002710                RESP(WS-RESP)
+002720      END-EXEC.
+002730      IF WS-RESP NOT = DFHRESP(NORMAL)
+002740          MOVE 'HISTORY LOG FAILED - NOTIFY SUPPORT'
+002750               TO MSGO OF ADDMAPO
+002760          MOVE DFHRED TO MSGC OF ADDMAPI
+002770      END-IF.
+002980  MOVE-NUMERIC-ERROR.
+002910      MOVE NUM1I OF ADDMAPI TO NUM1O OF ADDMAPO.
+002920      MOVE NUM2I OF ADDMAPI TO NUM2O OF ADDMAPO.
+002930      MOVE 'NUM1 AND NUM2 MUST BE NUMERIC - RE-ENTER'
+002940           TO MSGO OF ADDMAPO.
+002950      MOVE DFHRED TO MSGC OF ADDMAPI.
+003800  END-SESSION.
+003810      EXEC CICS SEND TEXT FROM(WS-GOODBYE-MSG)
+003820                     LENGTH(LENGTH OF WS-GOODBYE-MSG)
+003830                     ERASE
+003840                     FREEKB
+003850      END-EXEC.
