@@ -2,27 +2,99 @@
 000200    PROGRAM-ID. SAMCICS.                                          00020000
 000300  DATA DIVISION.                                                  00030000
 000400    WORKING-STORAGE SECTION.                                      00040000
+000410    77 WS-OWN-TRANID  PIC X(4)  VALUE 'SAM1'.                      00040100
+000420    77 WS-PROMPT      PIC X(40)                                    00040200
+000430       VALUE 'ENTER TRAN-ID (4 CHARS) AND MESSAGE'.                00040300
 000500    01 WS-INPUT.                                                  00050000
 000600      03 WS-TRAN-ID   PIC X(4).                                   00060000
+000610        88 WS-TRAN-ID-VALID VALUES 'SAM1' 'ADD1' 'ADIN'.          00060100
 000700      03 WS-MESSAGE-I PIC X(70).                                  00070000
 000800    01 WS-OUTPUT.                                                 00080000
 000900      03 WS-TEXT      PIC X(8).                                   00090000
 001000      03 WS-MESSAGE-O PIC X(70).                                  00100000
-001100    01 WS-MSG-LENGTH  PIC S9(4) COMP.                             00110000
-001200  PROCEDURE DIVISION.                                             00120000
-001300      MOVE 74 TO WS-MSG-LENGTH.                                   00130000
-001400      EXEC CICS RECEIVE                                           00140000
-001500                INTO(WS-INPUT)                                    00150000
-001600                LENGTH(WS-MSG-LENGTH)                             00160000
-001700      END-EXEC.                                                   00170000
-001800      MOVE WS-MESSAGE-I TO WS-MESSAGE-O.                          00180000
-001900      MOVE 'OUTPUT: '   TO WS-TEXT.                               00190000
-002000      MOVE 78           TO WS-MSG-LENGTH.                         00200000
-002100      EXEC CICS SEND                                              00210000
-002200                FROM(WS-OUTPUT)                                   00220000
-002300                LENGTH(WS-MSG-LENGTH)                             00230000
-002400                ERASE                                             00240000
-002500      END-EXEC.                                                   00250000
-002600      EXEC CICS RETURN                                            00260000
-002700      END-EXEC.                                                   00270000
-002800      GOBACK.                                                     00280000
+001100    01 WS-MSG-LENGTH  PIC S9(4) COMP.                              00110000
+001110    01 WS-RESP        PIC S9(8) COMP.                               00110100
+001120    77 WS-AUDIT-FAILED-SW PIC X VALUE 'N'.                          00110200
+001130      88 WS-AUDIT-FAILED     VALUE 'Y'.                             00110300
+001150    01 WS-COMMAREA.                                                00111000
+001160      COPY SAMCOMM.                                                00112000
+001170    01 WS-AUDIT-RECORD.                                            00113000
+001180      COPY AUDITREC.                                               00114000
+001200  LINKAGE SECTION.                                                00120000
+001210    01 DFHCOMMAREA.                                                00121000
+001220      COPY SAMCOMM.                                                00122000
+001300  PROCEDURE DIVISION USING DFHCOMMAREA.                           00130000
+001310  MAIN-PARA.                                                       00131000
+001320      IF EIBCALEN = 0                                              00132000
+001330          PERFORM START-CONVERSATION                               00133000
+001340      ELSE                                                         00134000
+001360          PERFORM RECEIVE-AND-ECHO                                 00136000
+001370      END-IF.                                                      00137000
+001380      EXEC CICS RETURN                                             00138000
+001390                TRANSID(WS-OWN-TRANID)                             00139000
+001400                COMMAREA(WS-COMMAREA)                              00140000
+001410                LENGTH(LENGTH OF WS-COMMAREA)                      00141000
+001420      END-EXEC.                                                    00142000
+001430      GOBACK.                                                      00143000
+001500  START-CONVERSATION.                                              00150000
+001510      MOVE SPACES TO WS-COMMAREA.                                  00151000
+001520      MOVE 40 TO WS-MSG-LENGTH.                                    00152000
+001530      EXEC CICS SEND                                               00153000
+001540                FROM(WS-PROMPT)                                    00154000
+001550                LENGTH(WS-MSG-LENGTH)                              00155000
+001560                ERASE                                              00156000
+001570      END-EXEC.                                                    00157000
+001800  RECEIVE-AND-ECHO.                                                00180000
+001900      MOVE 74 TO WS-MSG-LENGTH.                                   00190000
+002000      EXEC CICS RECEIVE                                            00200000
+002100                INTO(WS-INPUT)                                    00210000
+002200                LENGTH(WS-MSG-LENGTH)                              00220000
+002300      END-EXEC.                                                    00230000
+002310      PERFORM WRITE-AUDIT-RECORD.                                  00231000
+002320      MOVE WS-TRAN-ID   TO CA-TRAN-ID OF WS-COMMAREA.              00232000
+002330      MOVE WS-MESSAGE-I TO CA-MESSAGE-I OF WS-COMMAREA.            00233000
+002340      IF WS-TRAN-ID-VALID                                          00234000
+002350          PERFORM SEND-ECHO                                        00235000
+002360      ELSE                                                         00236000
+002370          PERFORM SEND-INVALID-TRANSACTION                         00237000
+002380      END-IF.                                                      00238000
+002390  SEND-ECHO.                                                       00239000
+002400      MOVE WS-MESSAGE-I TO WS-MESSAGE-O.                          00240000
+002500      MOVE 'OUTPUT: '   TO WS-TEXT.                                00250000
+002600      MOVE 78           TO WS-MSG-LENGTH.                          00260000
+002610      IF WS-AUDIT-FAILED                                            00260100
+002620          MOVE 'AUDIT LOG FAILED - NOTIFY SUPPORT'                  00260200
+002630               TO WS-MESSAGE-O                                      00260300
+002640      END-IF.                                                       00260400
+002900      EXEC CICS SEND                                               00290000
+003000                FROM(WS-OUTPUT)                                    00300000
+003100                LENGTH(WS-MSG-LENGTH)                              00310000
+003200                ERASE                                              00320000
+003300      END-EXEC.                                                    00330000
+003310  SEND-INVALID-TRANSACTION.                                        00331000
+003320      MOVE SPACES       TO WS-MESSAGE-O.                           00332000
+003330      MOVE 'INVALID TRANSACTION - TRAN-ID NOT RECOGNIZED'          00333000
+003340           TO WS-MESSAGE-O.                                        00334000
+003350      MOVE 'REJECT: '   TO WS-TEXT.                                00335000
+003360      MOVE 78           TO WS-MSG-LENGTH.                          00336000
+003370      EXEC CICS SEND                                               00337000
+003380                FROM(WS-OUTPUT)                                    00338000
+003390                LENGTH(WS-MSG-LENGTH)                              00339000
+003395                ERASE                                              00339500
+003398      END-EXEC.                                                    00339800
+003400  WRITE-AUDIT-RECORD.                                               00340000
+003410      MOVE EIBTRMID     TO AUDIT-KEY-TERM OF WS-AUDIT-RECORD.       00341000
+003420      MOVE EIBTASKN     TO AUDIT-KEY-TASKN OF WS-AUDIT-RECORD.      00342000
+003430      MOVE WS-TRAN-ID   TO AUDIT-TRAN-ID OF WS-AUDIT-RECORD.        00343000
+003440      MOVE WS-MESSAGE-I TO AUDIT-MESSAGE OF WS-AUDIT-RECORD.        00344000
+003450      MOVE EIBTIME      TO AUDIT-TIME OF WS-AUDIT-RECORD.           00345000
+003460      MOVE EIBDATE      TO AUDIT-DATE OF WS-AUDIT-RECORD.           00346000
+003470      EXEC CICS WRITE                                               00347000
+003480                FILE('AUDITLOG')                                    00348000
+003490                FROM(WS-AUDIT-RECORD)                               00349000
+003500                RIDFLD(AUDIT-KEY OF WS-AUDIT-RECORD)                00350000
+003505                RESP(WS-RESP)                                       00350500
+003510      END-EXEC.                                                     00351000
+003520      IF WS-RESP NOT = DFHRESP(NORMAL)                               00352000
+003530          SET WS-AUDIT-FAILED TO TRUE                                00353000
+003540      END-IF.                                                       00354000
