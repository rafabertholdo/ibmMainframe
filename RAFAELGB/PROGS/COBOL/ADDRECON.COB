@@ -0,0 +1,148 @@
+000100  IDENTIFICATION DIVISION.
+000200    PROGRAM-ID. ADDRECON.
+000300*
+000400* ADDRECON - NIGHTLY BATCH RECONCILIATION OF THE ADDMAP HISTORY
+000500* FILE (ADDHIST). RECOMPUTES EACH STORED CALCULATION FROM
+000600* HIST-NUM1/HIST-OPER/HIST-NUM2 AND FLAGS ANY RECORD WHERE THE
+000700* STORED HIST-RESU DOES NOT MATCH, FOR THE OPERATIONS DESK TO
+000800* INVESTIGATE (DATA CORRUPTION, MANUAL FILE EDITS, ETC).
+000900*
+001000  ENVIRONMENT DIVISION.
+001100    INPUT-OUTPUT SECTION.
+001200    FILE-CONTROL.
+001300      SELECT HIST-FILE ASSIGN TO ADDHIST
+001400        ORGANIZATION IS INDEXED
+001500        ACCESS MODE IS SEQUENTIAL
+001600        RECORD KEY IS HIST-KEY
+001700        FILE STATUS IS WS-HIST-STATUS.
+001800      SELECT PRINT-FILE ASSIGN TO ADDRECP
+001900        ORGANIZATION IS LINE SEQUENTIAL
+002000        FILE STATUS IS WS-PRINT-STATUS.
+002100  DATA DIVISION.
+002200    FILE SECTION.
+002300    FD  HIST-FILE.
+002400    01  HIST-FILE-RECORD.
+002500      COPY HISTREC.
+002600    FD  PRINT-FILE
+002700        RECORD CONTAINS 132 CHARACTERS.
+002800    01  PRINT-LINE            PIC X(132).
+002900    WORKING-STORAGE SECTION.
+003000    77  WS-HIST-STATUS        PIC XX.
+003100    77  WS-PRINT-STATUS       PIC XX.
+003200    77  WS-EOF-SW             PIC X       VALUE 'N'.
+003300        88  WS-EOF                        VALUE 'Y'.
+003400    77  WS-TOTAL-COUNT        PIC 9(7)    VALUE ZERO.
+003500    77  WS-MISMATCH-COUNT     PIC 9(7)    VALUE ZERO.
+003600    77  WS-EXPECTED-RESU      PIC S9(6).
+003650    77  WS-UNKNOWN-OPER-SW    PIC X       VALUE 'N'.
+003660        88  WS-UNKNOWN-OPER               VALUE 'Y'.
+003700    01  WS-HEAD-1.
+003800      05  FILLER              PIC X(20)   VALUE SPACES.
+003900      05  FILLER              PIC X(50)
+004000          VALUE 'ADDMAP HISTORY RECONCILIATION REPORT - RAFAELGB'.
+004100    01  WS-HEAD-2.
+004200      05  FILLER              PIC X(4)    VALUE SPACES.
+004300      05  FILLER              PIC X(4)    VALUE 'TERM'.
+004400      05  FILLER              PIC X(5)    VALUE SPACES.
+004500      05  FILLER              PIC X(8)    VALUE 'DATE'.
+004600      05  FILLER              PIC X(4)    VALUE SPACES.
+004700      05  FILLER              PIC X(6)    VALUE 'TIME'.
+004800      05  FILLER              PIC X(4)    VALUE SPACES.
+004900      05  FILLER              PIC X(6)    VALUE 'OPER'.
+005000      05  FILLER              PIC X(11)   VALUE 'CALCULATION'.
+005100      05  FILLER              PIC X(10)   VALUE SPACES.
+005200      05  FILLER              PIC X(6)    VALUE 'STORED'.
+005300      05  FILLER              PIC X(4)    VALUE SPACES.
+005400      05  FILLER              PIC X(8)    VALUE 'EXPECTED'.
+005500    01  WS-DETAIL-LINE.
+005600      05  DL-TERM             PIC X(4).
+005700      05  FILLER              PIC X(5)    VALUE SPACES.
+005800      05  DL-DATE             PIC 9(8).
+005900      05  FILLER              PIC X(4)    VALUE SPACES.
+006000      05  DL-TIME             PIC 9(6).
+006100      05  FILLER              PIC X(4)    VALUE SPACES.
+006200      05  DL-CALC             PIC X(15).
+006300      05  FILLER              PIC X(5)    VALUE SPACES.
+006400      05  DL-STORED           PIC -(6)9.
+006500      05  FILLER              PIC X(4)    VALUE SPACES.
+006600      05  DL-EXPECTED         PIC -(6)9.
+006700      05  FILLER              PIC X(48)   VALUE SPACES.
+006800    01  WS-TOTAL-LINE-1.
+006900      05  FILLER              PIC X(20)   VALUE SPACES.
+007000      05  FILLER              PIC X(14)   VALUE 'RECORDS READ'.
+007100      05  TL1-COUNT           PIC ZZZ,ZZ9.
+007200      05  FILLER              PIC X(80)   VALUE SPACES.
+007300    01  WS-TOTAL-LINE-2.
+007400      05  FILLER              PIC X(20)   VALUE SPACES.
+007500      05  FILLER              PIC X(14)   VALUE 'MISMATCHES'.
+007600      05  TL2-COUNT           PIC ZZZ,ZZ9.
+007700      05  FILLER              PIC X(80)   VALUE SPACES.
+007800  PROCEDURE DIVISION.
+007900  MAIN-PARA.
+008000      OPEN INPUT HIST-FILE.
+008100      OPEN OUTPUT PRINT-FILE.
+008200      PERFORM PRINT-HEADINGS.
+008300      PERFORM READ-HIST-FILE.
+008400      PERFORM UNTIL WS-EOF
+008500          PERFORM RECONCILE-RECORD
+008600          PERFORM READ-HIST-FILE
+008700      END-PERFORM.
+008800      PERFORM PRINT-TOTALS.
+008900      CLOSE HIST-FILE.
+009000      CLOSE PRINT-FILE.
+009100      STOP RUN.
+009200  PRINT-HEADINGS.
+009300      WRITE PRINT-LINE FROM WS-HEAD-1.
+009400      MOVE SPACES TO PRINT-LINE.
+009500      WRITE PRINT-LINE.
+009600      WRITE PRINT-LINE FROM WS-HEAD-2.
+009700      MOVE SPACES TO PRINT-LINE.
+009800      WRITE PRINT-LINE.
+009900  READ-HIST-FILE.
+010000      READ HIST-FILE
+010100          AT END MOVE 'Y' TO WS-EOF-SW
+010200      END-READ.
+010300  RECONCILE-RECORD.
+010400      ADD 1 TO WS-TOTAL-COUNT.
+010450      MOVE 'N' TO WS-UNKNOWN-OPER-SW.
+010500      EVALUATE HIST-OPER OF HIST-FILE-RECORD
+010600          WHEN '+'
+010700              COMPUTE WS-EXPECTED-RESU =
+010800                  HIST-NUM1 OF HIST-FILE-RECORD +
+010900                  HIST-NUM2 OF HIST-FILE-RECORD
+011000          WHEN '-'
+011100              COMPUTE WS-EXPECTED-RESU =
+011200                  HIST-NUM1 OF HIST-FILE-RECORD -
+011300                  HIST-NUM2 OF HIST-FILE-RECORD
+011400          WHEN '*'
+011500              COMPUTE WS-EXPECTED-RESU =
+011600                  HIST-NUM1 OF HIST-FILE-RECORD *
+011700                  HIST-NUM2 OF HIST-FILE-RECORD
+011800          WHEN OTHER
+011900              SET WS-UNKNOWN-OPER TO TRUE
+012000              MOVE ZERO TO WS-EXPECTED-RESU
+012100      END-EVALUATE.
+012200      IF WS-UNKNOWN-OPER OR
+012210         WS-EXPECTED-RESU NOT = HIST-RESU OF HIST-FILE-RECORD
+012300          ADD 1 TO WS-MISMATCH-COUNT
+012400          PERFORM PRINT-MISMATCH
+012500      END-IF.
+012600  PRINT-MISMATCH.
+012700      MOVE HIST-KEY-TERM OF HIST-FILE-RECORD TO DL-TERM.
+012800      MOVE HIST-KEY-DATE OF HIST-FILE-RECORD TO DL-DATE.
+012900      MOVE HIST-KEY-TIME OF HIST-FILE-RECORD TO DL-TIME.
+013000      STRING HIST-NUM1 OF HIST-FILE-RECORD    DELIMITED SIZE
+013100             HIST-OPER OF HIST-FILE-RECORD     DELIMITED SIZE
+013200             HIST-NUM2 OF HIST-FILE-RECORD     DELIMITED SIZE
+013300          INTO DL-CALC
+013400      END-STRING.
+013500      MOVE HIST-RESU OF HIST-FILE-RECORD TO DL-STORED.
+013600      MOVE WS-EXPECTED-RESU TO DL-EXPECTED.
+013700      WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+013800  PRINT-TOTALS.
+013900      MOVE SPACES TO PRINT-LINE.
+014000      WRITE PRINT-LINE.
+014100      MOVE WS-TOTAL-COUNT TO TL1-COUNT.
+014200      WRITE PRINT-LINE FROM WS-TOTAL-LINE-1.
+014300      MOVE WS-MISMATCH-COUNT TO TL2-COUNT.
+014400      WRITE PRINT-LINE FROM WS-TOTAL-LINE-2.
