@@ -0,0 +1,231 @@
+000100  IDENTIFICATION DIVISION.
+000200    PROGRAM-ID. ADDINQ.
+000300*
+000400* ADDINQ - INQUIRY TRANSACTION (ADIN) LETTING A SUPERVISOR PAGE
+000500* THROUGH A TERMINAL'S PRIOR ADDMAP CALCULATIONS FOR A GIVEN
+000600* DATE. READS THE ADDHIST VSAM KSDS BUILT BY SENDMAP.
+000700*
+000800  DATA DIVISION.
+000900    WORKING-STORAGE SECTION.
+001000    77 WS-READ-COUNT   PIC 9(2).
+001050    77 WS-RESP         PIC S9(8) COMP.
+001100    77 WS-LINE-IDX     PIC 9(2).
+001200    77 WS-GOODBYE-MSG  PIC X(28)
+001300       VALUE 'ADDINQ SESSION ENDED - PF3'.
+001350    77 WS-EXIT-REQUESTED-SW PIC X VALUE 'N'.
+001360      88 WS-EXIT-REQUESTED     VALUE 'Y'.
+001400    01 WS-COMMAREA.
+001500      COPY INQCOMM.
+001600    01 WS-HIST-RECORD.
+001700      COPY HISTREC.
+001800    01 WS-DISPLAY-LINE.
+001900      05 WS-DL-TIME     PIC 9(6).
+002000      05 FILLER         PIC X(2)  VALUE SPACES.
+002100      05 WS-DL-NUM1     PIC ZZ9.
+002200      05 WS-DL-OPER     PIC X     VALUE '+'.
+002300      05 WS-DL-NUM2     PIC ZZ9.
+002400      05 FILLER         PIC X(3)  VALUE ' = '.
+002500      05 WS-DL-RESU     PIC -(6)9.
+002600      05 FILLER         PIC X(23) VALUE SPACES.
+002700    COPY DFHAID.
+002800    COPY DFHBMSCA.
+002900    COPY SCREEN1.
+003000  LINKAGE SECTION.
+003100    01 DFHCOMMAREA.
+003200      COPY INQCOMM.
+003300  PROCEDURE DIVISION USING DFHCOMMAREA.
+003400  MAIN-PARA.
+003500      IF EIBCALEN = 0
+003600          PERFORM SEND-INITIAL-MAP
+003700      ELSE
+003800          MOVE DFHCOMMAREA TO WS-COMMAREA
+003900          PERFORM RECEIVE-AND-BRANCH
+004000      END-IF.
+004050      IF WS-EXIT-REQUESTED
+004060          EXEC CICS RETURN
+004070          END-EXEC
+004080      ELSE
+004100          EXEC CICS RETURN
+004200                    TRANSID('ADIN')
+004300                    COMMAREA(WS-COMMAREA)
+004400                    LENGTH(LENGTH OF WS-COMMAREA)
+004500          END-EXEC
+004550      END-IF.
+004600      GOBACK.
+004700  SEND-INITIAL-MAP.
+004800      MOVE LOW-VALUES TO INQMAPI.
+004900      MOVE LOW-VALUES TO INQMAPO.
+005000      MOVE SPACES TO WS-COMMAREA.
+005100      EXEC CICS SEND MAP('INQMAP')
+005200                     MAPSET('SCREEN1')
+005300                     ERASE
+005400      END-EXEC.
+005500  RECEIVE-AND-BRANCH.
+005600      MOVE LOW-VALUES TO INQMAPI.
+005700      EXEC CICS RECEIVE MAP('INQMAP')
+005800                        MAPSET('SCREEN1')
+005900                        INTO(INQMAPI)
+006000      END-EXEC.
+006100      EVALUATE EIBAID
+006200          WHEN DFHPF3
+006300              PERFORM END-SESSION
+006350              SET WS-EXIT-REQUESTED TO TRUE
+006400          WHEN DFHCLEAR
+006500              PERFORM SEND-INITIAL-MAP
+006600          WHEN DFHPF8
+006700              PERFORM PAGE-NEXT
+006800          WHEN OTHER
+006900              PERFORM NEW-SEARCH
+007000      END-EVALUATE.
+007100  NEW-SEARCH.
+007200      MOVE LOW-VALUES TO INQMAPO.
+007300      IF TERMI OF INQMAPI = SPACES
+007400              OR IDATEI OF INQMAPI NOT NUMERIC
+007500          MOVE 'ENTER A TERMINAL ID AND A YYYYMMDD DATE'
+007600               TO IMSGO OF INQMAPO
+007700          MOVE DFHRED TO IMSGC OF INQMAPI
+007800          PERFORM SEND-INQMAP-RESULT
+007900      ELSE
+008000          MOVE TERMI OF INQMAPI TO CA-TERM OF WS-COMMAREA
+008100          MOVE IDATEI OF INQMAPI TO CA-DATE OF WS-COMMAREA
+008200          MOVE CA-TERM OF WS-COMMAREA
+008300               TO CA-LAST-KEY-TERM OF WS-COMMAREA
+008400          MOVE CA-DATE OF WS-COMMAREA
+008500               TO CA-LAST-KEY-DATE OF WS-COMMAREA
+008600          MOVE ZERO TO CA-LAST-KEY-TIME OF WS-COMMAREA
+008650          MOVE ZERO TO CA-LAST-KEY-SEQ OF WS-COMMAREA
+008700          EXEC CICS STARTBR
+008800                    FILE('ADDHIST')
+008900                    RIDFLD(CA-LAST-KEY OF WS-COMMAREA)
+009000                    GTEQ
+009050                    RESP(WS-RESP)
+009100          END-EXEC
+009150          IF WS-RESP = DFHRESP(NORMAL)
+009200              PERFORM READ-AND-BUILD-LINES
+009300              EXEC CICS ENDBR FILE('ADDHIST') END-EXEC
+009350          ELSE
+009360              MOVE 'NO CALCULATIONS FOUND FOR THAT TERMINAL/DATE'
+009370                   TO IMSGO OF INQMAPO
+009380              MOVE DFHNEUTR TO IMSGC OF INQMAPI
+009390          END-IF
+009400          PERFORM SEND-INQMAP-RESULT
+009500      END-IF.
+009600  PAGE-NEXT.
+009700      MOVE LOW-VALUES TO INQMAPO.
+009800      IF CA-TERM OF WS-COMMAREA = SPACES
+009900          MOVE 'NO PRIOR SEARCH - ENTER TERMINAL AND DATE'
+010000               TO IMSGO OF INQMAPO
+010100          MOVE DFHRED TO IMSGC OF INQMAPI
+010200          PERFORM SEND-INQMAP-RESULT
+010300      ELSE
+010400          IF CA-HAS-MORE OF WS-COMMAREA NOT = 'Y'
+010500              MOVE 'NO MORE RECORDS FOR THIS TERMINAL/DATE'
+010600                   TO IMSGO OF INQMAPO
+010700              MOVE DFHNEUTR TO IMSGC OF INQMAPI
+010800              PERFORM SEND-INQMAP-RESULT
+010900          ELSE
+011000              EXEC CICS STARTBR
+011100                        FILE('ADDHIST')
+011200                        RIDFLD(CA-LAST-KEY OF WS-COMMAREA)
+011300                        EQUAL
+011350                        RESP(WS-RESP)
+011400              END-EXEC
+011450              IF WS-RESP = DFHRESP(NORMAL)
+011500                  EXEC CICS READNEXT
+011600                            FILE('ADDHIST')
+011700                            INTO(WS-HIST-RECORD)
+011800                            RIDFLD(CA-LAST-KEY OF WS-COMMAREA)
+011850                            RESP(WS-RESP)
+011900                  END-EXEC
+011950                  PERFORM READ-AND-BUILD-LINES
+012000                  EXEC CICS ENDBR FILE('ADDHIST') END-EXEC
+012100              ELSE
+012120                  MOVE 'NO MORE RECORDS FOR THIS TERMINAL/DATE'
+012140                       TO IMSGO OF INQMAPO
+012160                  MOVE DFHNEUTR TO IMSGC OF INQMAPI
+012180              END-IF
+012200              PERFORM SEND-INQMAP-RESULT
+012300          END-IF
+012400      END-IF.
+012500  READ-AND-BUILD-LINES.
+012600      MOVE LOW-VALUES TO L1O OF INQMAPO L2O OF INQMAPO
+012700                         L3O OF INQMAPO L4O OF INQMAPO
+012800                         L5O OF INQMAPO L6O OF INQMAPO.
+012900      MOVE ZERO TO WS-READ-COUNT.
+013000      MOVE 'N' TO CA-HAS-MORE OF WS-COMMAREA.
+013100      PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+013200              UNTIL WS-LINE-IDX > 6
+013300          EXEC CICS READNEXT
+013400                    FILE('ADDHIST')
+013500                    INTO(WS-HIST-RECORD)
+013600                    RIDFLD(CA-LAST-KEY OF WS-COMMAREA)
+013700                    RESP(WS-RESP)
+013800          END-EXEC
+013900          IF WS-RESP NOT = DFHRESP(NORMAL)
+014000              MOVE 7 TO WS-LINE-IDX
+014100          ELSE
+014200              IF HIST-KEY-TERM OF WS-HIST-RECORD
+014300                      NOT = CA-TERM OF WS-COMMAREA
+014400                  OR HIST-KEY-DATE OF WS-HIST-RECORD
+014500                      NOT = CA-DATE OF WS-COMMAREA
+014600                  MOVE 7 TO WS-LINE-IDX
+014700              ELSE
+014800                  ADD 1 TO WS-READ-COUNT
+014900                  PERFORM FORMAT-DISPLAY-LINE
+015000                  PERFORM MOVE-LINE-TO-MAP
+015100                  MOVE HIST-KEY OF WS-HIST-RECORD
+015200                       TO CA-LAST-KEY OF WS-COMMAREA
+015300              END-IF
+015400          END-IF
+015500      END-PERFORM.
+015600      IF WS-READ-COUNT = 6
+015620          EXEC CICS READNEXT
+015630                    FILE('ADDHIST')
+015640                    INTO(WS-HIST-RECORD)
+015650                    RIDFLD(CA-LAST-KEY OF WS-COMMAREA)
+015660                    RESP(WS-RESP)
+015670          END-EXEC
+015680          IF WS-RESP = DFHRESP(NORMAL)
+015690                  AND HIST-KEY-TERM OF WS-HIST-RECORD
+015695                      = CA-TERM OF WS-COMMAREA
+015700                  AND HIST-KEY-DATE OF WS-HIST-RECORD
+015710                      = CA-DATE OF WS-COMMAREA
+015720              MOVE 'Y' TO CA-HAS-MORE OF WS-COMMAREA
+015730          END-IF
+015800      END-IF.
+015900      IF WS-READ-COUNT = 0
+016000          MOVE 'NO CALCULATIONS FOUND FOR THAT TERMINAL/DATE'
+016100               TO IMSGO OF INQMAPO
+016200          MOVE DFHNEUTR TO IMSGC OF INQMAPI
+016300      ELSE
+016400          MOVE SPACES TO IMSGO OF INQMAPO
+016500          MOVE DFHNEUTR TO IMSGC OF INQMAPI
+016600      END-IF.
+016700  FORMAT-DISPLAY-LINE.
+016800      MOVE SPACES TO WS-DISPLAY-LINE.
+016900      MOVE HIST-KEY-TIME OF WS-HIST-RECORD TO WS-DL-TIME.
+017000      MOVE HIST-NUM1 OF WS-HIST-RECORD TO WS-DL-NUM1.
+017100      MOVE HIST-OPER OF WS-HIST-RECORD TO WS-DL-OPER.
+017200      MOVE HIST-NUM2 OF WS-HIST-RECORD TO WS-DL-NUM2.
+017300      MOVE HIST-RESU OF WS-HIST-RECORD TO WS-DL-RESU.
+017400  MOVE-LINE-TO-MAP.
+017500      EVALUATE WS-READ-COUNT
+017600          WHEN 1 MOVE WS-DISPLAY-LINE TO L1O OF INQMAPO
+017700          WHEN 2 MOVE WS-DISPLAY-LINE TO L2O OF INQMAPO
+017800          WHEN 3 MOVE WS-DISPLAY-LINE TO L3O OF INQMAPO
+017900          WHEN 4 MOVE WS-DISPLAY-LINE TO L4O OF INQMAPO
+018000          WHEN 5 MOVE WS-DISPLAY-LINE TO L5O OF INQMAPO
+018100          WHEN 6 MOVE WS-DISPLAY-LINE TO L6O OF INQMAPO
+018200      END-EVALUATE.
+018300  SEND-INQMAP-RESULT.
+018400      EXEC CICS SEND MAP('INQMAP')
+018500                     MAPSET('SCREEN1')
+018600                     FROM(INQMAPO)
+018700                     DATAONLY
+018800      END-EXEC.
+018900  END-SESSION.
+019000      EXEC CICS SEND TEXT FROM(WS-GOODBYE-MSG)
+019100                     LENGTH(LENGTH OF WS-GOODBYE-MSG)
+019200                     ERASE
+019300                     FREEKB
+019400      END-EXEC.
