@@ -0,0 +1,169 @@
+000100  IDENTIFICATION DIVISION.
+000200    PROGRAM-ID. SAMRPT.
+000300*
+000400* SAMRPT - OVERNIGHT BATCH SUMMARY OF THE SAMCICS TRANSACTION
+000500* AUDIT LOG (AUDITLOG). READS THE VSAM KSDS BUILT BY SAMCICS
+000600* SEQUENTIALLY AND PRINTS MESSAGE COUNTS BY TERMINAL, BY
+000700* TRAN-ID, AND BY HOUR OF DAY FOR THE OPERATIONS DESK.
+000800*
+000900  ENVIRONMENT DIVISION.
+001000    INPUT-OUTPUT SECTION.
+001100    FILE-CONTROL.
+001200      SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+001300        ORGANIZATION IS INDEXED
+001400        ACCESS MODE IS SEQUENTIAL
+001500        RECORD KEY IS AUDIT-KEY
+001600        FILE STATUS IS WS-AUDIT-STATUS.
+001700      SELECT PRINT-FILE ASSIGN TO SAMRPTP
+001800        ORGANIZATION IS LINE SEQUENTIAL
+001900        FILE STATUS IS WS-PRINT-STATUS.
+002000  DATA DIVISION.
+002100    FILE SECTION.
+002200    FD  AUDIT-FILE.
+002300    01  AUDIT-FILE-RECORD.
+002400      COPY AUDITREC.
+002500    FD  PRINT-FILE
+002600        RECORD CONTAINS 132 CHARACTERS.
+002700    01  PRINT-LINE            PIC X(132).
+002800    WORKING-STORAGE SECTION.
+002900    77  WS-AUDIT-STATUS       PIC XX.
+003000    77  WS-PRINT-STATUS       PIC XX.
+003100    77  WS-EOF-SW             PIC X       VALUE 'N'.
+003200        88  WS-EOF                        VALUE 'Y'.
+003300    77  WS-TOTAL-COUNT        PIC 9(7)    VALUE ZERO.
+003400    77  WS-HOUR-IDX           PIC 9(2).
+003500    77  WS-SUB                PIC 9(4).
+003600    77  WS-FOUND-SW           PIC X.
+003700        88  WS-FOUND                      VALUE 'Y'.
+003800    01  WS-HOUR-TABLE.
+003900      05  WS-HOUR-COUNT OCCURS 24 TIMES   PIC 9(7).
+004000    01  WS-TERM-TABLE.
+004100      05  WS-TERM-ENTRY OCCURS 50 TIMES INDEXED BY WS-TERM-IDX.
+004200        10  WS-TERM-ID          PIC X(4).
+004300        10  WS-TERM-COUNT       PIC 9(7).
+004400    77  WS-TERM-USED          PIC 9(4)    VALUE ZERO.
+004500    01  WS-TRAN-TABLE.
+004600      05  WS-TRAN-ENTRY OCCURS 20 TIMES INDEXED BY WS-TRAN-IDX.
+004700        10  WS-TRAN-ID-TBL      PIC X(4).
+004800        10  WS-TRAN-COUNT       PIC 9(7).
+004900    77  WS-TRAN-USED          PIC 9(4)    VALUE ZERO.
+005000    01  WS-HEAD-1.
+005100      05  FILLER              PIC X(20)   VALUE SPACES.
+005200      05  FILLER              PIC X(40)
+005300          VALUE 'SAMCICS AUDIT LOG SUMMARY - RAFAELGB'.
+005400    01  WS-HEAD-2.
+005500      05  FILLER              PIC X(20)   VALUE SPACES.
+005600      05  FILLER              PIC X(30)
+005700          VALUE 'TERMINAL              COUNT'.
+005800    01  WS-DETAIL-LINE.
+005900      05  FILLER              PIC X(20)   VALUE SPACES.
+006000      05  DL-LABEL            PIC X(10).
+006100      05  FILLER              PIC X(10)   VALUE SPACES.
+006200      05  DL-COUNT            PIC ZZZ,ZZ9.
+006300      05  FILLER              PIC X(80)   VALUE SPACES.
+006400    01  WS-TOTAL-LINE.
+006500      05  FILLER              PIC X(20)   VALUE SPACES.
+006600      05  FILLER              PIC X(10)   VALUE 'TOTAL MSGS'.
+006700      05  FILLER              PIC X(10)   VALUE SPACES.
+006800      05  TL-COUNT            PIC ZZZ,ZZ9.
+006900      05  FILLER              PIC X(80)   VALUE SPACES.
+007000  PROCEDURE DIVISION.
+007100  MAIN-PARA.
+007200      PERFORM INITIALIZE-TABLES.
+007300      OPEN INPUT AUDIT-FILE.
+007400      OPEN OUTPUT PRINT-FILE.
+007500      PERFORM READ-AUDIT-FILE.
+007600      PERFORM UNTIL WS-EOF
+007700          PERFORM TALLY-RECORD
+007800          PERFORM READ-AUDIT-FILE
+007900      END-PERFORM.
+008000      PERFORM PRINT-SUMMARY.
+008100      CLOSE AUDIT-FILE.
+008200      CLOSE PRINT-FILE.
+008300      STOP RUN.
+008400  INITIALIZE-TABLES.
+008700      PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 24
+008800          MOVE ZERO TO WS-HOUR-COUNT (WS-SUB)
+008900      END-PERFORM.
+009000  READ-AUDIT-FILE.
+009100      READ AUDIT-FILE
+009200          AT END MOVE 'Y' TO WS-EOF-SW
+009300      END-READ.
+009400  TALLY-RECORD.
+009500      ADD 1 TO WS-TOTAL-COUNT.
+009600      DIVIDE AUDIT-TIME OF AUDIT-FILE-RECORD BY 10000
+009700          GIVING WS-HOUR-IDX.
+009800      ADD 1 TO WS-HOUR-COUNT (WS-HOUR-IDX + 1).
+009900      PERFORM TALLY-TERMINAL.
+010000      PERFORM TALLY-TRANID.
+010100  TALLY-TERMINAL.
+010200      MOVE 'N' TO WS-FOUND-SW.
+010300      PERFORM VARYING WS-TERM-IDX FROM 1 BY 1
+010400              UNTIL WS-TERM-IDX > WS-TERM-USED
+010500          IF WS-TERM-ID (WS-TERM-IDX) =
+010600                  AUDIT-KEY-TERM OF AUDIT-FILE-RECORD
+010700              ADD 1 TO WS-TERM-COUNT (WS-TERM-IDX)
+010800              MOVE 'Y' TO WS-FOUND-SW
+010900          END-IF
+011000      END-PERFORM.
+011100      IF WS-FOUND-SW = 'N' AND WS-TERM-USED < 50
+011200          ADD 1 TO WS-TERM-USED
+011300          MOVE AUDIT-KEY-TERM OF AUDIT-FILE-RECORD
+011400              TO WS-TERM-ID (WS-TERM-USED)
+011500          MOVE 1 TO WS-TERM-COUNT (WS-TERM-USED)
+011600      END-IF.
+011700  TALLY-TRANID.
+011800      MOVE 'N' TO WS-FOUND-SW.
+011900      PERFORM VARYING WS-TRAN-IDX FROM 1 BY 1
+012000              UNTIL WS-TRAN-IDX > WS-TRAN-USED
+012100          IF WS-TRAN-ID-TBL (WS-TRAN-IDX) =
+012200                  AUDIT-TRAN-ID OF AUDIT-FILE-RECORD
+012300              ADD 1 TO WS-TRAN-COUNT (WS-TRAN-IDX)
+012400              MOVE 'Y' TO WS-FOUND-SW
+012500          END-IF
+012600      END-PERFORM.
+012700      IF WS-FOUND-SW = 'N' AND WS-TRAN-USED < 20
+012800          ADD 1 TO WS-TRAN-USED
+012900          MOVE AUDIT-TRAN-ID OF AUDIT-FILE-RECORD
+013000              TO WS-TRAN-ID-TBL (WS-TRAN-USED)
+013100          MOVE 1 TO WS-TRAN-COUNT (WS-TRAN-USED)
+013200      END-IF.
+013300  PRINT-SUMMARY.
+013400      WRITE PRINT-LINE FROM WS-HEAD-1.
+013500      MOVE SPACES TO PRINT-LINE.
+013600      WRITE PRINT-LINE.
+013700      MOVE SPACES TO PRINT-LINE.
+013800      WRITE PRINT-LINE FROM WS-HEAD-2.
+013900      PERFORM VARYING WS-TERM-IDX FROM 1 BY 1
+014000              UNTIL WS-TERM-IDX > WS-TERM-USED
+014100          MOVE WS-TERM-ID (WS-TERM-IDX) TO DL-LABEL
+014200          MOVE WS-TERM-COUNT (WS-TERM-IDX) TO DL-COUNT
+014300          WRITE PRINT-LINE FROM WS-DETAIL-LINE
+014400      END-PERFORM.
+014500      MOVE SPACES TO PRINT-LINE.
+014600      WRITE PRINT-LINE.
+014700      MOVE 'TRAN-ID   COUNT' TO PRINT-LINE.
+014800      WRITE PRINT-LINE.
+014900      PERFORM VARYING WS-TRAN-IDX FROM 1 BY 1
+015000              UNTIL WS-TRAN-IDX > WS-TRAN-USED
+015100          MOVE WS-TRAN-ID-TBL (WS-TRAN-IDX) TO DL-LABEL
+015200          MOVE WS-TRAN-COUNT (WS-TRAN-IDX) TO DL-COUNT
+015300          WRITE PRINT-LINE FROM WS-DETAIL-LINE
+015400      END-PERFORM.
+015500      MOVE SPACES TO PRINT-LINE.
+015600      WRITE PRINT-LINE.
+015700      MOVE 'HOUR      COUNT' TO PRINT-LINE.
+015800      WRITE PRINT-LINE.
+015900      PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 24
+016000          IF WS-HOUR-COUNT (WS-SUB) > 0
+016100              MOVE WS-SUB TO WS-HOUR-IDX
+016200              SUBTRACT 1 FROM WS-HOUR-IDX
+016300              MOVE WS-HOUR-IDX TO DL-LABEL
+016400              MOVE WS-HOUR-COUNT (WS-SUB) TO DL-COUNT
+016500              WRITE PRINT-LINE FROM WS-DETAIL-LINE
+016600          END-IF
+016700      END-PERFORM.
+016800      MOVE SPACES TO PRINT-LINE.
+016900      WRITE PRINT-LINE.
+017000      MOVE WS-TOTAL-COUNT TO TL-COUNT.
+017100      WRITE PRINT-LINE FROM WS-TOTAL-LINE.
