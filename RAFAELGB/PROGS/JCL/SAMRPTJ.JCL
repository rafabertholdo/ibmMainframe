@@ -0,0 +1,14 @@
+//SAMRPTJ  JOB (ACCTNO),'AUDIT SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* SAMRPTJ - OVERNIGHT RUN OF SAMRPT, THE SAMCICS AUDIT LOG
+//* SUMMARY REPORT. SCHEDULE AFTER THE ONLINE REGION COMES DOWN
+//* SO THE AUDITLOG VSAM KSDS IS QUIESCED FOR BATCH ACCESS.
+//*
+//STEP010  EXEC PGM=SAMRPT
+//STEPLIB  DD DSN=RAFAELGB.PROGS.LOADLIB,DISP=SHR
+//AUDITLOG DD DSN=RAFAELGB.SAMCICS.AUDITLOG,DISP=SHR
+//SAMRPTP  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
