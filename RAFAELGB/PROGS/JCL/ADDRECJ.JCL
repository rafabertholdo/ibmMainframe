@@ -0,0 +1,14 @@
+//ADDRECJ  JOB (ACCTNO),'ADDMAP RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* ADDRECJ - OVERNIGHT RUN OF ADDRECON, THE ADDMAP HISTORY
+//* RECONCILIATION REPORT. SCHEDULE AFTER THE ONLINE REGION COMES
+//* DOWN SO THE ADDHIST VSAM KSDS IS QUIESCED FOR BATCH ACCESS.
+//*
+//STEP010  EXEC PGM=ADDRECON
+//STEPLIB  DD DSN=RAFAELGB.PROGS.LOADLIB,DISP=SHR
+//ADDHIST  DD DSN=RAFAELGB.SENDMAP.ADDHIST,DISP=SHR
+//ADDRECP  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
