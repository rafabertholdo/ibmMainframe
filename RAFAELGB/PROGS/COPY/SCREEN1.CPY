@@ -0,0 +1,131 @@
+000100*
+000200* SCREEN1 - SYMBOLIC MAP FOR MAPSET SCREEN1, MAP ADDMAP.
+000300* GENERATED FROM RAFAELGB/PROGS/BMS/SCREEN1.BMS - DO NOT HAND
+000400* MAINTAIN THE FIELD LAYOUT BELOW WITHOUT UPDATING THE BMS TOO.
+000500*
+000600    01 ADDMAPI.
+000700      02 FILLER          PIC X(12).
+000800      02 NUM1L           PIC S9(4) COMP.
+000900      02 NUM1F           PIC X.
+001000      02 FILLER REDEFINES NUM1F.
+001100        03 NUM1A         PIC X.
+001200      02 NUM1I           PIC X(3).
+001300      02 NUM2L           PIC S9(4) COMP.
+001400      02 NUM2F           PIC X.
+001500      02 FILLER REDEFINES NUM2F.
+001600        03 NUM2A         PIC X.
+001700      02 NUM2I           PIC X(3).
+001800      02 RESUL           PIC S9(4) COMP.
+001900      02 RESUF           PIC X.
+002000      02 FILLER REDEFINES RESUF.
+002100        03 RESUA         PIC X.
+002200      02 RESUI           PIC X(7).
+002300      02 MSGL            PIC S9(4) COMP.
+002400      02 MSGF            PIC X.
+002500      02 FILLER REDEFINES MSGF.
+002600        03 MSGA          PIC X.
+002700      02 MSGC            PIC X.
+002800      02 MSGI            PIC X(40).
+002900    01 ADDMAPO REDEFINES ADDMAPI.
+003000      02 FILLER          PIC X(12).
+003100      02 FILLER          PIC X(3).
+003200      02 NUM1O           PIC X(3).
+003300      02 FILLER          PIC X(3).
+003400      02 NUM2O           PIC X(3).
+003500      02 FILLER          PIC X(3).
+003600      02 RESUO           PIC X(7).
+003700      02 FILLER          PIC X(4).
+003800      02 MSGO            PIC X(40).
+000100*
+000200* MAP INQMAP - ADDMAP HISTORY INQUIRY (TRANSACTION ADIN).
+000300*
+000600    01 INQMAPI.
+000700      02 FILLER          PIC X(12).
+000800      02 TERML           PIC S9(4) COMP.
+000900      02 TERMF           PIC X.
+001000      02 FILLER REDEFINES TERMF.
+001100        03 TERMA         PIC X.
+001200      02 TERMI           PIC X(4).
+001300      02 IDATEL          PIC S9(4) COMP.
+001400      02 IDATEF          PIC X.
+001500      02 FILLER REDEFINES IDATEF.
+001600        03 IDATEA        PIC X.
+001700      02 IDATEI          PIC X(8).
+001800      02 IMSGL           PIC S9(4) COMP.
+001900      02 IMSGF           PIC X.
+002000      02 FILLER REDEFINES IMSGF.
+002100        03 IMSGA         PIC X.
+002200      02 IMSGC           PIC X.
+002300      02 IMSGI           PIC X(40).
+002400      02 L1L             PIC S9(4) COMP.
+002500      02 L1F             PIC X.
+002600      02 FILLER REDEFINES L1F.
+002700        03 L1A           PIC X.
+002800      02 L1I             PIC X(48).
+002900      02 L2L             PIC S9(4) COMP.
+003000      02 L2F             PIC X.
+003100      02 FILLER REDEFINES L2F.
+003200        03 L2A           PIC X.
+003300      02 L2I             PIC X(48).
+003400      02 L3L             PIC S9(4) COMP.
+003500      02 L3F             PIC X.
+003600      02 FILLER REDEFINES L3F.
+003700        03 L3A           PIC X.
+003800      02 L3I             PIC X(48).
+003900      02 L4L             PIC S9(4) COMP.
+004000      02 L4F             PIC X.
+004100      02 FILLER REDEFINES L4F.
+004200        03 L4A           PIC X.
+004300      02 L4I             PIC X(48).
+004400      02 L5L             PIC S9(4) COMP.
+004500      02 L5F             PIC X.
+004600      02 FILLER REDEFINES L5F.
+004700        03 L5A           PIC X.
+004800      02 L5I             PIC X(48).
+004900      02 L6L             PIC S9(4) COMP.
+005000      02 L6F             PIC X.
+005100      02 FILLER REDEFINES L6F.
+005200        03 L6A           PIC X.
+005300      02 L6I             PIC X(48).
+005400    01 INQMAPO REDEFINES INQMAPI.
+005500      02 FILLER          PIC X(12).
+005600      02 FILLER          PIC X(3).
+005700      02 TERMO           PIC X(4).
+005800      02 FILLER          PIC X(3).
+005900      02 IDATEO          PIC X(8).
+006000      02 FILLER          PIC X(4).
+006100      02 IMSGO           PIC X(40).
+006200      02 FILLER          PIC X(3).
+006300      02 L1O             PIC X(48).
+006400      02 FILLER          PIC X(3).
+006500      02 L2O             PIC X(48).
+006600      02 FILLER          PIC X(3).
+006700      02 L3O             PIC X(48).
+006800      02 FILLER          PIC X(3).
+006900      02 L4O             PIC X(48).
+007000      02 FILLER          PIC X(3).
+007100      02 L5O             PIC X(48).
+007200      02 FILLER          PIC X(3).
+007300      02 L6O             PIC X(48).
+000100*
+000200* MAP MENU - CALCULATOR OPERATION SELECTION MENU.
+000300*
+000600    01 MENUI.
+000700      02 FILLER          PIC X(12).
+000800      02 CHOICEL         PIC S9(4) COMP.
+000900      02 CHOICEF         PIC X.
+001000      02 FILLER REDEFINES CHOICEF.
+001100        03 CHOICEA       PIC X.
+001200      02 CHOICEI         PIC X(1).
+001300      02 MMSGL           PIC S9(4) COMP.
+001400      02 MMSGF           PIC X.
+001500      02 FILLER REDEFINES MMSGF.
+001600        03 MMSGA         PIC X.
+001700      02 MMSGC           PIC X.
+001800      02 MMSGI           PIC X(40).
+001900    01 MENUO REDEFINES MENUI.
+002000      02 FILLER          PIC X(12).
+002100      02 FILLER          PIC X(3).
+002200      02 CHOICEO         PIC X(1).
+002300      02 FILLER          PIC X(4).
+002400      02 MMSGO           PIC X(40).
