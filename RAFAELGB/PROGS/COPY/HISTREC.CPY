@@ -0,0 +1,16 @@
+000100*                                                                  00010000
+000200* HISTREC - RECORD LAYOUT FOR THE ADDMAP CALCULATION HISTORY FILE 00020000
+000300* (VSAM KSDS, DDNAME/FCT ENTRY ADDHIST). KEYED BY TERMINAL,       00030000
+000400* CALENDAR DATE AND TIME SO ADDINQ CAN BROWSE ONE TERMINAL'S      00040000
+000500* CALCULATIONS FOR A GIVEN DAY IN THE ORDER THEY WERE ENTERED.    00050000
+000600*                                                                  00060000
+000700    05 HIST-KEY.                                                  00070000
+000800      10 HIST-KEY-TERM      PIC X(4).                             00080000
+000900      10 HIST-KEY-DATE      PIC 9(8).                             00090000
+001000      10 HIST-KEY-TIME      PIC 9(6).                             00100000
+001050      10 HIST-KEY-SEQ       PIC 9(4).                             00105000
+001100    05 HIST-OPERID          PIC X(3).                             00110000
+001200    05 HIST-OPER            PIC X.                                00120000
+001300    05 HIST-NUM1            PIC 9(3).                             00130000
+001400    05 HIST-NUM2            PIC 9(3).                             00140000
+001500    05 HIST-RESU            PIC S9(6).                            00150000
