@@ -0,0 +1,11 @@
+000100*                                                                  00010000
+000200* SNDCOMM - COMMAREA CARRIED BETWEEN SENDMAP PSEUDO-CONVERSATIONAL00020000
+000300* INVOCATIONS. CA-STAGE TRACKS WHICH SCREEN (MENU OR CALC) THE    00030000
+000400* OPERATOR IS WAITING ON SO THE NEXT INVOCATION KNOWS WHICH MAP   00040000
+000500* TO RECEIVE; CA-OPER CARRIES THE OPERATION CHOSEN AT THE MENU    00050000
+000600* FORWARD TO THE CALC SCREEN'S COMPUTE STEP.                      00060000
+000700*                                                                  00070000
+000800    05 CA-STAGE        PIC X(4)   VALUE 'MENU'.                   00080000
+000900      88 CA-STAGE-MENU            VALUE 'MENU'.                   00090000
+001000      88 CA-STAGE-CALC            VALUE 'CALC'.                   00100000
+001100    05 CA-OPER         PIC X      VALUE '+'.                      00110000
