@@ -0,0 +1,12 @@
+000100*                                                                  00010000
+000200* AUDITREC - RECORD LAYOUT FOR THE SAMCICS TRANSACTION AUDIT LOG   00020000
+000300* (VSAM KSDS, DDNAME/FCT ENTRY AUDITLOG). KEYED BY TERMINAL ID     00030000
+000400* PLUS CICS TASK NUMBER SO EVERY INVOCATION GETS ITS OWN RECORD.   00040000
+000500*                                                                  00050000
+000600    05 AUDIT-KEY.                                                  00060000
+000700      10 AUDIT-KEY-TERM   PIC X(4).                                00070000
+000800      10 AUDIT-KEY-TASKN  PIC 9(7).                                00080000
+000900    05 AUDIT-TRAN-ID      PIC X(4).                                00090000
+001000    05 AUDIT-MESSAGE      PIC X(70).                               00100000
+001100    05 AUDIT-TIME         PIC S9(7) COMP.                          00110000
+001200    05 AUDIT-DATE         PIC S9(7) COMP.                          00120000
