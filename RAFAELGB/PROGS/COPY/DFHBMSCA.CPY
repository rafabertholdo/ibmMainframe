@@ -0,0 +1,30 @@
+000100*
+000200* DFHBMSCA - BMS FIELD ATTRIBUTE AND EXTENDED COLOR VALUES.
+000300* STANDARD COPY MEMBER SUPPLIED BY CICS, HELD LOCALLY SINCE
+000400* THIS SHOP HAS NO CICS-SUPPLIED COPYLIB IN THE BUILD PATH.
+000500*
+000600 01  DFHBMSCA.
+000700     02  DFHBMUNP    PIC X   VALUE ' '.
+000800     02  DFHBMUNN    PIC X   VALUE '&'.
+000900     02  DFHBMPRO    PIC X   VALUE '-'.
+001000     02  DFHBMPRF    PIC X   VALUE '/'.
+001100     02  DFHBMASK    PIC X   VALUE '<'.
+001200     02  DFHBMASF    PIC X   VALUE 'A'.
+001300     02  DFHBMASB    PIC X   VALUE 'H'.
+001400     02  DFHBMFSE    PIC X   VALUE '@'.
+001500     02  DFHBMPRV    PIC X   VALUE ')'.
+001600     02  DFHBMEOF    PIC X   VALUE 'O'.
+001700     02  DFHDFCOL    PIC X   VALUE ' '.
+001800     02  DFHBLUE     PIC X   VALUE '1'.
+001900     02  DFHRED      PIC X   VALUE '2'.
+002000     02  DFHPINK     PIC X   VALUE '3'.
+002100     02  DFHGREEN    PIC X   VALUE '4'.
+002200     02  DFHTURQ     PIC X   VALUE '5'.
+002300     02  DFHYELLOW   PIC X   VALUE '6'.
+002400     02  DFHNEUTR    PIC X   VALUE '7'.
+002500     02  DFHBASE     PIC X   VALUE ' '.
+002600     02  DFHDFHI     PIC X   VALUE ' '.
+002700     02  DFHUNIMP    PIC X   VALUE '0'.
+002800     02  DFHNORM     PIC X   VALUE '8'.
+002900     02  DFHBRIGHT   PIC X   VALUE '9'.
+003000     02  DFHDARK     PIC X   VALUE '2'.
