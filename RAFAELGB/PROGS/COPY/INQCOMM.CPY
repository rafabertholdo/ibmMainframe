@@ -0,0 +1,13 @@
+000100*                                                                  00010000
+000200* INQCOMM - COMMAREA CARRIED BETWEEN ADDINQ PSEUDO-CONVERSATIONAL 00020000
+000300* INVOCATIONS. HOLDS THE SEARCH CRITERIA AND THE LAST HISTORY KEY 00030000
+000400* DISPLAYED SO PF8 CAN PAGE FORWARD WITHOUT RE-KEYING.            00040000
+000500*                                                                  00050000
+000600    05 CA-TERM             PIC X(4).                              00060000
+000700    05 CA-DATE             PIC 9(8).                              00070000
+000800    05 CA-LAST-KEY.                                                00080000
+000900      10 CA-LAST-KEY-TERM  PIC X(4).                              00090000
+001000      10 CA-LAST-KEY-DATE  PIC 9(8).                              00100000
+001100      10 CA-LAST-KEY-TIME  PIC 9(6).                              00110000
+001150      10 CA-LAST-KEY-SEQ   PIC 9(4).                              00115000
+001200    05 CA-HAS-MORE         PIC X       VALUE 'N'.                 00120000
