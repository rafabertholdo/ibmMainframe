@@ -0,0 +1,7 @@
+000100*                                                                 00010000
+000200* SAMCOMM - COMMAREA CARRIED BETWEEN SAMCICS PSEUDO-CONVERSATIONAL00020000
+000300* INVOCATIONS. COPIED INTO BOTH LINKAGE SECTION (AS DFHCOMMAREA)  00030000
+000400* AND WORKING-STORAGE (AS THE NEXT-INVOCATION IMAGE) BY SAMCICS.  00040000
+000500*                                                                 00050000
+000600    05 CA-TRAN-ID      PIC X(4).                                  00060000
+000700    05 CA-MESSAGE-I    PIC X(70).                                 00070000
