@@ -0,0 +1,78 @@
+*
+* SCREEN1 - BMS MAPSET SOURCE FOR THE ADDMAP CALCULATOR SCREEN.
+* ASSEMBLE WITH DFHMSD/DFHMDI/DFHMDF TO REGENERATE
+* RAFAELGB/PROGS/COPY/SCREEN1.CPY (SYMBOLIC MAP, DSECT SUFFIX
+* SUPPRESSED - THIS SHOP ONLY KEEPS THE COBOL COPY MEMBER).
+*
+SCREEN1  DFHMSD TYPE=&SYSPARM,                                         X
+                MODE=INOUT,                                            X
+                LANG=COBOL,                                            X
+                CTRL=(FREEKB,ALARM),                                   X
+                STORAGE=AUTO,                                          X
+                TIOAPFX=YES
+*
+ADDMAP   DFHMDI SIZE=(24,80),                                          X
+                LINE=1,                                                X
+                COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=20,ATTRB=(PROT,BRT),                X
+                INITIAL='RAFAELGB CALCULATOR'
+         DFHMDF POS=(03,01),LENGTH=18,ATTRB=(PROT),                    X
+                INITIAL='FIRST NUMBER  . .'
+NUM1     DFHMDF POS=(03,20),LENGTH=3,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(04,01),LENGTH=18,ATTRB=(PROT),                    X
+                INITIAL='SECOND NUMBER . .'
+NUM2     DFHMDF POS=(04,20),LENGTH=3,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(05,01),LENGTH=18,ATTRB=(PROT),                    X
+                INITIAL='RESULT        . .'
+RESU     DFHMDF POS=(05,20),LENGTH=7,ATTRB=(PROT,BRT)
+MSG      DFHMDF POS=(23,01),LENGTH=40,ATTRB=(PROT,BRT),                X
+                COLOR=NEUTRAL
+         DFHMDF POS=(24,01),LENGTH=40,ATTRB=(PROT),                    X
+                INITIAL='ENTER=CALC  PF3=EXIT  CLEAR=BLANK SCREEN'
+*
+MENU     DFHMDI SIZE=(24,80),                                          X
+                LINE=1,                                                X
+                COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=27,ATTRB=(PROT,BRT),                X
+                INITIAL='RAFAELGB CALCULATOR - MENU'
+         DFHMDF POS=(03,01),LENGTH=16,ATTRB=(PROT),                    X
+                INITIAL='1 = ADD'
+         DFHMDF POS=(04,01),LENGTH=16,ATTRB=(PROT),                    X
+                INITIAL='2 = SUBTRACT'
+         DFHMDF POS=(05,01),LENGTH=16,ATTRB=(PROT),                    X
+                INITIAL='3 = MULTIPLY'
+         DFHMDF POS=(07,01),LENGTH=18,ATTRB=(PROT),                    X
+                INITIAL='SELECT OPTION . .'
+CHOICE   DFHMDF POS=(07,20),LENGTH=1,ATTRB=(UNPROT,NUM,IC)
+MMSG     DFHMDF POS=(23,01),LENGTH=40,ATTRB=(PROT,BRT),                X
+                COLOR=NEUTRAL
+         DFHMDF POS=(24,01),LENGTH=40,ATTRB=(PROT),                    X
+                INITIAL='ENTER=SELECT  PF3=EXIT'
+*
+INQMAP   DFHMDI SIZE=(24,80),                                          X
+                LINE=1,                                                X
+                COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=31,ATTRB=(PROT,BRT),                X
+                INITIAL='RAFAELGB ADDMAP HISTORY INQUIRY'
+         DFHMDF POS=(03,01),LENGTH=12,ATTRB=(PROT),                    X
+                INITIAL='TERMINAL . .'
+TERM     DFHMDF POS=(03,15),LENGTH=4,ATTRB=(UNPROT,IC)
+         DFHMDF POS=(04,01),LENGTH=12,ATTRB=(PROT),                    X
+                INITIAL='DATE . . . .'
+IDATE    DFHMDF POS=(04,15),LENGTH=8,ATTRB=(UNPROT,NUM),               X
+                INITIAL='YYYYMMDD'
+L1       DFHMDF POS=(07,01),LENGTH=48,ATTRB=(PROT)
+L2       DFHMDF POS=(08,01),LENGTH=48,ATTRB=(PROT)
+L3       DFHMDF POS=(09,01),LENGTH=48,ATTRB=(PROT)
+L4       DFHMDF POS=(10,01),LENGTH=48,ATTRB=(PROT)
+L5       DFHMDF POS=(11,01),LENGTH=48,ATTRB=(PROT)
+L6       DFHMDF POS=(12,01),LENGTH=48,ATTRB=(PROT)
+IMSG     DFHMDF POS=(23,01),LENGTH=40,ATTRB=(PROT,BRT),                X
+                COLOR=NEUTRAL
+         DFHMDF POS=(24,01),LENGTH=40,ATTRB=(PROT),                    X
+                INITIAL='ENTER=SEARCH  PF8=NEXT  PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
